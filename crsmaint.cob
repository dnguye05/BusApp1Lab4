@@ -0,0 +1,269 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. crsmaint.
+      *********************************************
+      *    COURSE-FILE MAINTENANCE PROGRAM        *
+      *    MERGES AN ADD/CHANGE/DELETE TRANSACTION *
+      *    FILE AGAINST DA-S-COURSE (KEYED ON      *
+      *    C-ABB+C-NUMB+C-SEC) TO PRODUCE A NEW    *
+      *    MASTER, SO SCHEDULE CORRECTIONS GO      *
+      *    THROUGH A CONTROLLED, AUDITABLE PASS    *
+      *    INSTEAD OF A TEXT EDITOR.               *
+      *                                            *
+      *    BOTH THE OLD MASTER AND THE TRANSACTION *
+      *    FILE MUST BE IN ASCENDING ORDER BY      *
+      *    C-COURSE. THE OPERATOR REPLACES         *
+      *    DA-S-COURSE WITH DA-S-COURSENEW ONCE    *
+      *    THE AUDIT REPORT HAS BEEN REVIEWED.      *
+      *********************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER ASSIGN TO 'DA-S-COURSE'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO 'DA-S-COURSETRANS'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NEW-MASTER ASSIGN TO 'DA-S-COURSENEW'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-FILE ASSIGN TO 'UR-S-MAINTAUD'.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  OLD-MASTER-REC PIC X(80).
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-PHYS-REC PIC X(81).
+       FD  NEW-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  NEW-MASTER-REC PIC X(80).
+       FD  AUDIT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-REC PIC X(132).
+       WORKING-STORAGE SECTION.
+       01  MISC.
+           03 MASTER-EOF PIC X VALUE 'N'.
+               88 NO-MORE-MASTER VALUE 'Y'.
+           03 TRANS-EOF PIC X VALUE 'N'.
+               88 NO-MORE-TRANS VALUE 'Y'.
+           03 ADDED-CT PIC 9(5) VALUE 0.
+           03 CHANGED-CT PIC 9(5) VALUE 0.
+           03 DELETED-CT PIC 9(5) VALUE 0.
+           03 REJECTED-CT PIC 9(5) VALUE 0.
+           03 UNCHANGED-CT PIC 9(5) VALUE 0.
+           03 LAST-ADD-SW PIC X VALUE 'N'.
+               88 HAVE-LAST-ADD VALUE 'Y'.
+           03 LAST-ADD-KEY PIC X(10) VALUE SPACES.
+      *********************************************
+      *    DESCRIPTION OF THE COURSE MASTER       *
+      *    RECORD LAYOUT - SHARED WITH LAB4       *
+      *********************************************
+       01  COURSE-DATA.
+           COPY "coursrec.cpy".
+      *********************************************
+      *    DESCRIPTION OF ONE MAINTENANCE         *
+      *    TRANSACTION - AN ACTION CODE FOLLOWED   *
+      *    BY THE SAME FIELDS AS THE MASTER       *
+      *********************************************
+       01  TRANS-DATA.
+           03 TR-ACTION-CODE PIC X.
+               88 TR-ADD VALUE 'A'.
+               88 TR-CHANGE VALUE 'C'.
+               88 TR-DELETE VALUE 'D'.
+           COPY "coursrec.cpy".
+      *********************************************
+      *    SCRATCH RECORD FOR BUILDING A NEW      *
+      *    MASTER RECORD FROM A TRANSACTION -     *
+      *    KEPT SEPARATE FROM COURSE-DATA SO      *
+      *    ADDING A TRANSACTION NEVER OVERWRITES  *
+      *    COURSE-DATA'S ROLE AS THE CURRENT OLD  *
+      *    MASTER RECORD IN THE MATCH/MERGE       *
+      *********************************************
+       01  ADD-COURSE-DATA.
+           COPY "coursrec.cpy".
+      *********************************************
+      *    DESCRIPTION OF AUDIT REPORT LINES      *
+      *********************************************
+       01  AUDIT-HEADING.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(33)
+               VALUE 'COURSE-FILE MAINTENANCE AUDIT LOG'.
+       01  AUDIT-DATA.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 AU-ACTION             PIC X(8).
+           03 FILLER               PIC X(2)    VALUE SPACES.
+           03 AU-COURSE             PIC X(10).
+           03 FILLER               PIC X(2)    VALUE SPACES.
+           03 AU-RESULT             PIC X(40).
+       01  AUDIT-TOTALS.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(8)    VALUE 'ADDED'.
+           03 AU-ADDED              PIC ZZZZ9.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 FILLER               PIC X(8)    VALUE 'CHANGED'.
+           03 AU-CHANGED            PIC ZZZZ9.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 FILLER               PIC X(8)    VALUE 'DELETED'.
+           03 AU-DELETED            PIC ZZZZ9.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 FILLER               PIC X(9)    VALUE 'REJECTED'.
+           03 AU-REJECTED           PIC ZZZZ9.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 FILLER               PIC X(10)   VALUE 'UNCHANGED'.
+           03 AU-UNCHANGED          PIC ZZZZ9.
+       PROCEDURE DIVISION.
+      *********************************************
+      *    MAINLINE - SEQUENTIAL MATCH/MERGE OF   *
+      *    THE TRANSACTION FILE AGAINST THE OLD   *
+      *    MASTER TO PRODUCE A NEW MASTER         *
+      *********************************************
+       000-MAINLINE.
+           OPEN INPUT OLD-MASTER
+                      TRANS-FILE
+                OUTPUT NEW-MASTER
+                       AUDIT-FILE.
+           WRITE AUDIT-REC FROM AUDIT-HEADING
+               AFTER ADVANCING 1.
+           MOVE SPACES TO AUDIT-REC.
+           WRITE AUDIT-REC
+               AFTER ADVANCING 1.
+           PERFORM 810-READ-MASTER.
+           PERFORM 820-READ-TRANS.
+           PERFORM 100-MERGE-LOOP
+               UNTIL NO-MORE-MASTER AND NO-MORE-TRANS.
+           PERFORM 900-AUDIT-TOTALS-LINE.
+           CLOSE OLD-MASTER
+                 TRANS-FILE
+                 NEW-MASTER
+                 AUDIT-FILE.
+           STOP RUN.
+      *********************************************
+      *    ONE STEP OF THE MATCH/MERGE            *
+      *********************************************
+       100-MERGE-LOOP.
+           EVALUATE TRUE
+               WHEN NO-MORE-TRANS
+                   PERFORM 200-KEEP-MASTER-UNCHANGED
+               WHEN NO-MORE-MASTER
+                   PERFORM 300-APPLY-TRANS-AS-ADD
+               WHEN C-COURSE OF TRANS-DATA < C-COURSE OF COURSE-DATA
+                   PERFORM 300-APPLY-TRANS-AS-ADD
+               WHEN C-COURSE OF TRANS-DATA > C-COURSE OF COURSE-DATA
+                   PERFORM 200-KEEP-MASTER-UNCHANGED
+               WHEN OTHER
+                   PERFORM 400-APPLY-TRANS-TO-MATCHED-MASTER
+           END-EVALUATE.
+      *********************************************
+      *    NO TRANSACTION FOR THIS MASTER RECORD  *
+      *    - COPY IT THROUGH UNCHANGED            *
+      *********************************************
+       200-KEEP-MASTER-UNCHANGED.
+           WRITE NEW-MASTER-REC FROM OLD-MASTER-REC.
+           ADD 1 TO UNCHANGED-CT.
+           PERFORM 810-READ-MASTER.
+      *********************************************
+      *    TRANSACTION KEY IS LOWER THAN THE      *
+      *    CURRENT MASTER (OR THE MASTER IS       *
+      *    EXHAUSTED) - ONLY A/D TRANSACTIONS      *
+      *    ARE VALID HERE                         *
+      *********************************************
+       300-APPLY-TRANS-AS-ADD.
+           EVALUATE TRUE
+               WHEN NOT TR-ADD
+                   ADD 1 TO REJECTED-CT
+                   MOVE 'REJECT' TO AU-ACTION
+                   MOVE C-COURSE OF TRANS-DATA TO AU-COURSE
+                   MOVE 'NO MATCHING MASTER RECORD' TO AU-RESULT
+               WHEN HAVE-LAST-ADD
+                       AND C-COURSE OF TRANS-DATA = LAST-ADD-KEY
+                   ADD 1 TO REJECTED-CT
+                   MOVE 'REJECT' TO AU-ACTION
+                   MOVE C-COURSE OF TRANS-DATA TO AU-COURSE
+                   MOVE 'REJECTED - DUPLICATE ADD FOR NEW SECTION'
+                       TO AU-RESULT
+               WHEN OTHER
+                   MOVE SPACES TO ADD-COURSE-DATA
+                   MOVE CORRESPONDING TRANS-DATA TO ADD-COURSE-DATA
+                   WRITE NEW-MASTER-REC FROM ADD-COURSE-DATA
+                   ADD 1 TO ADDED-CT
+                   MOVE 'ADD' TO AU-ACTION
+                   MOVE C-COURSE OF TRANS-DATA TO AU-COURSE
+                   MOVE 'APPLIED' TO AU-RESULT
+                   MOVE C-COURSE OF TRANS-DATA TO LAST-ADD-KEY
+                   MOVE 'Y' TO LAST-ADD-SW
+           END-EVALUATE.
+           PERFORM 910-AUDIT-DETAIL-LINE.
+           PERFORM 820-READ-TRANS.
+      *********************************************
+      *    TRANSACTION MATCHES THE CURRENT MASTER *
+      *    RECORD - APPLY CHANGE OR DELETE, OR    *
+      *    REJECT A DUPLICATE ADD                 *
+      *********************************************
+       400-APPLY-TRANS-TO-MATCHED-MASTER.
+           EVALUATE TRUE
+               WHEN TR-CHANGE
+                   MOVE CORRESPONDING TRANS-DATA TO COURSE-DATA
+                   WRITE NEW-MASTER-REC FROM COURSE-DATA
+                   ADD 1 TO CHANGED-CT
+                   MOVE 'CHANGE' TO AU-ACTION
+                   MOVE 'APPLIED' TO AU-RESULT
+               WHEN TR-DELETE
+                   ADD 1 TO DELETED-CT
+                   MOVE 'DELETE' TO AU-ACTION
+                   MOVE 'APPLIED - SECTION RETIRED' TO AU-RESULT
+               WHEN OTHER
+                   WRITE NEW-MASTER-REC FROM OLD-MASTER-REC
+                   ADD 1 TO REJECTED-CT
+                   MOVE 'ADD' TO AU-ACTION
+                   MOVE 'REJECTED - DUPLICATE OF EXISTING SECTION'
+                       TO AU-RESULT
+           END-EVALUATE.
+           MOVE C-COURSE OF TRANS-DATA TO AU-COURSE.
+           PERFORM 910-AUDIT-DETAIL-LINE.
+           PERFORM 810-READ-MASTER.
+           PERFORM 820-READ-TRANS.
+      *********************************************
+      *    PRINT ONE AUDIT DETAIL LINE            *
+      *********************************************
+       910-AUDIT-DETAIL-LINE.
+           WRITE AUDIT-REC FROM AUDIT-DATA
+               AFTER ADVANCING 1 LINE.
+      *********************************************
+      *    PRINT THE FINAL AUDIT TOTALS LINE      *
+      *********************************************
+       900-AUDIT-TOTALS-LINE.
+           MOVE SPACES TO AUDIT-REC.
+           WRITE AUDIT-REC
+               AFTER ADVANCING 1.
+           MOVE ADDED-CT TO AU-ADDED.
+           MOVE CHANGED-CT TO AU-CHANGED.
+           MOVE DELETED-CT TO AU-DELETED.
+           MOVE REJECTED-CT TO AU-REJECTED.
+           MOVE UNCHANGED-CT TO AU-UNCHANGED.
+           WRITE AUDIT-REC FROM AUDIT-TOTALS
+               AFTER ADVANCING 1.
+      *********************************************
+      *    READ THE OLD MASTER                    *
+      *    HIGH-VALUES ON THE KEY AT END-OF-FILE  *
+      *    LETS THE MERGE LOGIC TREAT AN          *
+      *    EXHAUSTED MASTER AS "INFINITELY HIGH"  *
+      *********************************************
+       810-READ-MASTER.
+           READ OLD-MASTER INTO COURSE-DATA
+               AT END
+                   MOVE 'Y' TO MASTER-EOF
+                   MOVE HIGH-VALUES TO C-COURSE OF COURSE-DATA
+           END-READ.
+      *********************************************
+      *    READ THE TRANSACTION FILE              *
+      *    HIGH-VALUES ON THE KEY AT END-OF-FILE  *
+      *********************************************
+       820-READ-TRANS.
+           READ TRANS-FILE INTO TRANS-DATA
+               AT END
+                   MOVE 'Y' TO TRANS-EOF
+                   MOVE HIGH-VALUES TO C-COURSE OF TRANS-DATA
+           END-READ.
