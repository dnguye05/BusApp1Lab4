@@ -1,11 +1,30 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. lab4.
+      *********************************************
+      *    MODIFICATION HISTORY                  *
+      *    - PAGE NUMBER NOW ADVANCES ON BREAK    *
+      *    - COURSE TITLE ADDED TO DETAIL LINE    *
+      *    - DEPARTMENT SUBTOTAL BREAK ON C-ABB   *
+      *    - EXCEPTION REPORT FOR BAD RECORDS     *
+      *    - ROOM/TIME CONFLICT AUDIT REPORT      *
+      *    - OVERENROLLED SECTION FLAG/REPORT     *
+      *    - DELIMITED EXTRACT OF COURSE-FILE     *
+      *    - UTILIZATION PERCENT ON TOTALS        *
+      *    - CHECKPOINT/RESTART SUPPORT           *
+      *********************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT COURSE-FILE ASSIGN TO 'DA-S-COURSE'
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINT-FILE ASSIGN TO 'UR-S-PRINT'.
+           SELECT EXCEPT-FILE ASSIGN TO 'UR-S-EXCEPT'.
+           SELECT CONFLICT-FILE ASSIGN TO 'UR-S-CONFLCT'.
+           SELECT OVERENR-FILE ASSIGN TO 'UR-S-OVRENRL'.
+           SELECT EXTRACT-FILE ASSIGN TO 'DA-S-EXTRACT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO 'DA-S-CHECKPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
        FD  COURSE-FILE
@@ -16,37 +35,101 @@
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD.
        01  PRINT-REC PIC X(132).
+       FD  EXCEPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPT-REC PIC X(132).
+       FD  CONFLICT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CONFLICT-REC PIC X(132).
+       FD  OVERENR-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  OVERENR-REC PIC X(132).
+       FD  EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  EXTRACT-REC PIC X(100).
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-PHYS-REC PIC X(60).
        WORKING-STORAGE SECTION.
        01  MISC.
            03 EOF PIC X VALUE 'N'.
                88 END-OF-DATA VALUE 'Y'.
            03 LINE-CT PIC 99 VALUE 0.
            03 PGNUM PIC 999 VALUE 1.
+           03 FIRST-HEADING-SW PIC X VALUE 'Y'.
+               88 FIRST-HEADING VALUE 'Y'.
            03 CLASSLIMIT-TOTAL PIC 9(5).
            03 SEATSREMAINING-TOTAL PIC 9(5).
            03 TAKEN-TOTAL PIC 9(5).
-           03 TAKEN-TEMP PIC 9(3).
+           03 TAKEN-TEMP PIC 9(4).
+           03 RECORDS-READ PIC 9(7) VALUE 0.
+           03 VALID-REC-SW PIC X VALUE 'Y'.
+               88 VALID-COURSE-REC VALUE 'Y'.
+           03 EX-REASON PIC X(40) VALUE SPACES.
+           03 PREV-ABB PIC XXX VALUE SPACES.
+           03 FIRST-DETAIL-SW PIC X VALUE 'Y'.
+               88 FIRST-DETAIL VALUE 'Y'.
+           03 DEPT-CLASSLIMIT-TOTAL PIC 9(5) VALUE 0.
+           03 DEPT-SEATSREMAINING-TOTAL PIC 9(5) VALUE 0.
+           03 DEPT-TAKEN-TOTAL PIC 9(5) VALUE 0.
+           03 RESTART-SW PIC X VALUE 'N'.
+               88 RESTART-RUN VALUE 'Y'.
+           03 CHECKPOINT-INTERVAL PIC 999 VALUE 50.
+           03 CKPT-QUOTIENT PIC 9(7).
+           03 CKPT-REMAINDER PIC 9(7).
+           03 DAY-IDX PIC 9 VALUE 0.
+           03 DAY-IDX2 PIC 9 VALUE 0.
+           03 DAY-CHAR PIC X VALUE SPACE.
+           03 DAY-STR1 PIC X(6) VALUE SPACES.
+           03 DAY-STR2 PIC X(6) VALUE SPACES.
+           03 DAY-OVERLAP-SW PIC X VALUE 'N'.
+           03 CT-I PIC 9(4) VALUE 0.
+           03 CT-J PIC 9(4) VALUE 0.
+           03 EXT-SEATS-ED PIC ---9.
       *********************************************
       *    DESCRIPTION OF INPUT DATA LAYOUT       *
       *********************************************
        01  COURSE-DATA.
-           03 C-COURSE.
-               05 C-ABB PIC XXX.
-               05 C-NUMB PIC XXXX.
-               05 C-SEC PIC XXX.
-           03 C-TITLE PIC X(20).
-           03 C-SEATS-REMAINING PIC S999.
-           03 C-CLASSLIMIT PIC 999.
-           03 FILLER PIC XXX.
-           03 C-STARTING-TIME.
-               05 C-STARTING-HOUR PIC 99.
-               05 C-STARTING-MIN PIC 99.
-           03 FILLER PIC XX.
-           03 C-DAYS PIC X(6).
-           03 C-LOCATION.
-               05 C-BUILDING PIC XX.
-               05 C-ROOM PIC XXX.
-           03 FILLER PIC X(24).
+           COPY "coursrec.cpy".
+      *********************************************
+      *    IN-MEMORY TABLE OF THIS RUN'S COURSES  *
+      *    USED BY THE CONFLICT AND OVERENROLLED  *
+      *    SECTION AUDIT PASSES AT END OF JOB     *
+      *********************************************
+       01  COURSE-TABLE-CTL.
+           03 COURSE-TABLE-CT PIC 9(4) VALUE 0.
+           03 COURSE-TABLE-OVERFLOW-CT PIC 9(7) VALUE 0.
+       01  COURSE-TABLE.
+           03 COURSE-TABLE-ENTRY OCCURS 2000 TIMES.
+               05 CT-COURSE PIC X(10).
+               05 CT-TITLE PIC X(20).
+               05 CT-BUILDING PIC XX.
+               05 CT-ROOM PIC XXX.
+               05 CT-DAYS PIC X(6).
+               05 CT-HOUR PIC 99.
+               05 CT-MIN PIC 99.
+               05 CT-OVER-SW PIC X.
+      *********************************************
+      *    CHECKPOINT RECORD - SAVED PROGRESS     *
+      *********************************************
+       01  CKPT-DATA.
+           03 CKPT-STATUS-CODE PIC X.
+               88 CKPT-IN-PROGRESS VALUE 'R'.
+           03 CKPT-RECORDS-READ PIC 9(7).
+           03 CKPT-CLASSLIMIT-TOTAL PIC 9(5).
+           03 CKPT-SEATSREMAINING-TOTAL PIC 9(5).
+           03 CKPT-TAKEN-TOTAL PIC 9(5).
+           03 CKPT-LINE-CT PIC 99.
+           03 CKPT-PGNUM PIC 999.
+           03 CKPT-PREV-ABB PIC XXX.
+           03 CKPT-DEPT-CLASSLIMIT-TOTAL PIC 9(5).
+           03 CKPT-DEPT-SEATSREMAINING-TOTAL PIC 9(5).
+           03 CKPT-DEPT-TAKEN-TOTAL PIC 9(5).
       *********************************************
       *    DESCRIPTION OF HEADING PRINT LINES     *
       *********************************************
@@ -55,7 +138,7 @@
            03 FILLER PIC X(28) VALUE 'EASTERN ILLIONOIS UNIVERSITY'.
            03 FILLER               PIC X(26)   VALUE SPACES.
            03 FILLER               PIC X(6)    VALUE 'PAGE'.
-           03 TH1-PAGENUM          PIC Z9      VALUE 1.
+           03 TH1-PAGENUM          PIC ZZ9     VALUE 1.
        01  TITLEHEADING2.
            03 FILLER               PIC X(36)   VALUE SPACES.
            03 FILLER               PIC X(14)   VALUE 'COURSE LISTING'.
@@ -75,6 +158,10 @@
            03 FILLER               PIC XXXX    VALUE 'OPEN'.
            03 FILLER               PIC X(6)    VALUE SPACES.
            03 FILLER               PIC X(5)    VALUE 'TAKEN'.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 FILLER               PIC X(4)    VALUE 'FLAG'.
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 FILLER               PIC X(12)   VALUE 'COURSE TITLE'.
        01  HEADING2.
            03 FILLER               PIC X(71)   VALUE SPACES.
            03 FILLER               PIC X(5)    VALUE 'LIMIT'.
@@ -92,6 +179,29 @@
            03 FSEATS-REMAINING     PIC ZZZ9.
            03 FILLER               PIC X(8)    VALUE SPACES.
            03 FTAKEN               PIC ZZZ9.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 FUTIL-PCT            PIC ZZ9.
+           03 FILLER               PIC X       VALUE '%'.
+           03 FILLER               PIC X(7)    VALUE ' UTIL.'.
+      *********************************************
+      *    DESCRIPTION OF DEPARTMENT SUBTOTAL     *
+      *    PRINT LINE - BREAKS ON C-ABB            *
+      *********************************************
+       01  DEPT-FOOTER.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(15)   VALUE 'SUBTOTAL - DEPT'.
+           03 FILLER               PIC X       VALUE SPACES.
+           03 DPT-ABB              PIC XXX.
+           03 FILLER               PIC X(42)   VALUE SPACES.
+           03 DFCLASSLIMIT         PIC ZZZ9.
+           03 FILLER               PIC X(7)    VALUE SPACES.
+           03 DFSEATS-REMAINING    PIC ZZZ9.
+           03 FILLER               PIC X(8)    VALUE SPACES.
+           03 DFTAKEN              PIC ZZZ9.
+           03 FILLER               PIC X(4)    VALUE SPACES.
+           03 DFUTIL-PCT           PIC ZZ9.
+           03 FILLER               PIC X       VALUE '%'.
+           03 FILLER               PIC X(7)    VALUE ' UTIL.'.
       *********************************************
       *    DESCRIPTION OF PRINT DATA LAYOUT       *
       *********************************************
@@ -115,50 +225,251 @@
            03 FILLER               PIC X(9)    VALUE SPACES.
            03 PCLASSLIMIT          PIC ZZ9.
            03 FILLER               PIC X(8)    VALUE SPACES.
-           03 PSEATS-REMAINING     PIC ZZ9-. 
+           03 PSEATS-REMAINING     PIC ZZ9-.
            03 FILLER               PIC X(8)    VALUE SPACES.
-           03 PTAKEN               PIC ZZ9.
+           03 PTAKEN               PIC ZZZ9.
+           03 FILLER               PIC X(1)    VALUE SPACES.
+           03 PFLAG                PIC X(4)    VALUE SPACES.
+           03 FILLER               PIC X(2)    VALUE SPACES.
+           03 PTITLE               PIC X(20)   VALUE SPACES.
+      *********************************************
+      *    DESCRIPTION OF EXCEPTION REPORT LINES  *
+      *********************************************
+       01  EXCEPT-HEADING.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(34)
+               VALUE 'COURSE FILE VALIDATION EXCEPTIONS'.
+       01  EXCEPT-DATA.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 EX-PABB               PIC XXX.
+           03 FILLER               PIC X       VALUE SPACES.
+           03 EX-PNUMB              PIC XXXX.
+           03 FILLER               PIC X       VALUE SPACES.
+           03 EX-PSEC               PIC XXX.
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 EX-PREASON            PIC X(40).
+      *********************************************
+      *    DESCRIPTION OF CONFLICT AUDIT LINES    *
+      *********************************************
+       01  CONFLICT-HEADING.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(39)
+               VALUE 'ROOM/TIME CONFLICTS BETWEEN SECTIONS'.
+       01  CONFLICT-DATA.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 CF-COURSE1            PIC X(10).
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 FILLER               PIC X(8)    VALUE 'CONFLICT'.
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 CF-COURSE2            PIC X(10).
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 CF-BUILDING           PIC XX.
+           03 CF-ROOM               PIC XXX.
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 CF-HOUR               PIC Z9.
+           03 FILLER               PIC X       VALUE ':'.
+           03 CF-MIN                PIC 99.
+      *********************************************
+      *    DESCRIPTION OF OVERENROLLED LINES      *
+      *********************************************
+       01  OVERENR-HEADING.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(22)
+               VALUE 'OVERENROLLED SECTIONS'.
+       01  OVERENR-DATA.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 OE-COURSE             PIC X(10).
+           03 FILLER               PIC X(3)    VALUE SPACES.
+           03 OE-TITLE              PIC X(20).
+      *********************************************
+      *    WARNING LINE WHEN THE 2000-ENTRY        *
+      *    COURSE-TABLE FILLED AND LATER SECTIONS  *
+      *    WERE DROPPED FROM THESE TWO AUDIT       *
+      *    PASSES - SHARED BY BOTH REPORTS         *
+      *********************************************
+       01  COURSE-TABLE-WARNING.
+           03 FILLER               PIC X(10)   VALUE SPACES.
+           03 FILLER               PIC X(14)   VALUE '*** WARNING -'.
+           03 CTW-OVERFLOW-CT       PIC ZZZZZZ9.
+           03 FILLER               PIC X(40)
+               VALUE ' SECTIONS EXCEEDED THE TABLE LIMIT AND'.
+           03 FILLER               PIC X(30)
+               VALUE ' WERE OMITTED FROM THIS AUDIT'.
        PROCEDURE DIVISION.
+      *********************************************
+      *    MAINLINE                               *
+      *********************************************
        000-MAINLINE.
-           OPEN INPUT COURSE-FILE
-               OUTPUT PRINT-FILE.
-           PERFORM 800-READ-COURSE-FILE.
-           PERFORM 225-COURSE-HEADINGS.
+           PERFORM 025-CHECK-RESTART.
+           IF RESTART-RUN
+               OPEN INPUT COURSE-FILE
+               OPEN EXTEND PRINT-FILE
+               OPEN EXTEND EXCEPT-FILE
+               OPEN EXTEND CONFLICT-FILE
+               OPEN EXTEND OVERENR-FILE
+               OPEN EXTEND EXTRACT-FILE
+               PERFORM 050-SKIP-TO-CHECKPOINT
+           ELSE
+               OPEN INPUT COURSE-FILE
+               OPEN OUTPUT PRINT-FILE
+               OPEN OUTPUT EXCEPT-FILE
+               OPEN OUTPUT CONFLICT-FILE
+               OPEN OUTPUT OVERENR-FILE
+               OPEN OUTPUT EXTRACT-FILE
+               PERFORM 262-EXCEPTION-HEADING
+               PERFORM 800-READ-COURSE-FILE
+               PERFORM 225-COURSE-HEADINGS
+           END-IF.
            PERFORM 100-PROCESS-LOOP
                UNTIL END-OF-DATA.
+           IF NOT FIRST-DETAIL
+               PERFORM 150-DEPT-BREAK.
            PERFORM 250-COURSE-FOOTER.
+           PERFORM 300-CONFLICT-AUDIT.
+           PERFORM 350-OVERENROLL-REPORT.
            CLOSE COURSE-FILE
-               PRINT-FILE.
+               PRINT-FILE
+               EXCEPT-FILE
+               CONFLICT-FILE
+               OVERENR-FILE
+               EXTRACT-FILE.
+           PERFORM 950-CLEAR-CHECKPOINT.
            STOP RUN.
       *********************************************
+      *    DETERMINE WHETHER A PRIOR RUN LEFT A   *
+      *    CHECKPOINT AND RESTORE ITS TOTALS      *
+      *********************************************
+       025-CHECK-RESTART.
+           MOVE 'N' TO RESTART-SW.
+           OPEN INPUT CHECKPOINT-FILE.
+           READ CHECKPOINT-FILE INTO CKPT-DATA
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF CKPT-IN-PROGRESS
+                       MOVE 'Y' TO RESTART-SW
+                       MOVE CKPT-RECORDS-READ
+                           TO RECORDS-READ
+                       MOVE CKPT-CLASSLIMIT-TOTAL
+                           TO CLASSLIMIT-TOTAL
+                       MOVE CKPT-SEATSREMAINING-TOTAL
+                           TO SEATSREMAINING-TOTAL
+                       MOVE CKPT-TAKEN-TOTAL
+                           TO TAKEN-TOTAL
+                       MOVE CKPT-LINE-CT TO LINE-CT
+                       MOVE CKPT-PGNUM TO PGNUM
+                       MOVE CKPT-PREV-ABB TO PREV-ABB
+                       MOVE CKPT-DEPT-CLASSLIMIT-TOTAL
+                           TO DEPT-CLASSLIMIT-TOTAL
+                       MOVE CKPT-DEPT-SEATSREMAINING-TOTAL
+                           TO DEPT-SEATSREMAINING-TOTAL
+                       MOVE CKPT-DEPT-TAKEN-TOTAL
+                           TO DEPT-TAKEN-TOTAL
+                       MOVE 'N' TO FIRST-HEADING-SW
+                       MOVE 'N' TO FIRST-DETAIL-SW
+               END-READ.
+           CLOSE CHECKPOINT-FILE.
+      *********************************************
+      *    REPOSITION COURSE-FILE TO THE RECORD   *
+      *    FOLLOWING THE LAST CHECKPOINT          *
+      *********************************************
+       050-SKIP-TO-CHECKPOINT.
+           PERFORM 060-SKIP-ONE-RECORD
+               RECORDS-READ TIMES.
+           PERFORM 800-READ-COURSE-FILE.
+       060-SKIP-ONE-RECORD.
+           READ COURSE-FILE INTO COURSE-DATA
+               AT END MOVE 'Y' TO EOF.
+           IF NOT END-OF-DATA
+               PERFORM 805-VALIDATE-COURSE-DATA
+               IF VALID-COURSE-REC
+                   PERFORM 380-STORE-COURSE-TABLE-ENTRY
+               END-IF
+           END-IF.
+      *********************************************
       *    PRINT EACH CLASS                       *
       *********************************************
        100-PROCESS-LOOP.
-           IF LINE-CT > 45 THEN
-               PERFORM 225-COURSE-HEADINGS.
+           IF VALID-COURSE-REC
+               PERFORM 110-PRINT-DETAIL-LINE
+           ELSE
+               PERFORM 260-EXCEPTION-LINE.
+           PERFORM 900-CHECK-AND-WRITE-CHECKPOINT.
+           PERFORM 800-READ-COURSE-FILE.
+      *********************************************
+      *    FORMAT AND WRITE ONE DETAIL LINE,      *
+      *    ROLLING TOTALS AND CONTROL BREAKS      *
+      *********************************************
+       110-PRINT-DETAIL-LINE.
+           IF FIRST-DETAIL
+               MOVE 'N' TO FIRST-DETAIL-SW
+           ELSE
+               IF C-ABB NOT = PREV-ABB
+                   PERFORM 150-DEPT-BREAK
+               END-IF
+           END-IF.
+           IF LINE-CT > 45
+               PERFORM 225-COURSE-HEADINGS
+           END-IF.
+           MOVE C-ABB TO PREV-ABB.
            MOVE C-ABB TO PABB.
            MOVE C-NUMB TO PNUMB.
            MOVE C-SEC TO PSEC.
+           MOVE C-TITLE TO PTITLE.
            MOVE C-BUILDING TO PBUILDING.
            MOVE C-ROOM TO PROOM.
            MOVE C-DAYS TO PDAYS.
            MOVE C-STARTING-HOUR TO PSTARTING-HOUR.
            MOVE C-STARTING-MIN TO PSTARTING-MIN.
            MOVE C-CLASSLIMIT TO PCLASSLIMIT.
-           ADD C-CLASSLIMIT TO CLASSLIMIT-TOTAL.
            MOVE C-SEATS-REMAINING TO PSEATS-REMAINING.
-           ADD C-SEATS-REMAINING TO SEATSREMAINING-TOTAL.
            COMPUTE TAKEN-TEMP = C-CLASSLIMIT - C-SEATS-REMAINING.
-           ADD TAKEN-TEMP TO TAKEN-TOTAL.
            MOVE TAKEN-TEMP TO PTAKEN.
+           IF C-SEATS-REMAINING < 0
+               MOVE 'OVER' TO PFLAG
+           ELSE
+               MOVE SPACES TO PFLAG
+           END-IF.
+           ADD C-CLASSLIMIT TO CLASSLIMIT-TOTAL DEPT-CLASSLIMIT-TOTAL.
+           ADD C-SEATS-REMAINING
+               TO SEATSREMAINING-TOTAL DEPT-SEATSREMAINING-TOTAL.
+           ADD TAKEN-TEMP TO TAKEN-TOTAL DEPT-TAKEN-TOTAL.
            WRITE PRINT-REC FROM PRINT-DATA
                AFTER ADVANCING 1 LINE.
            ADD 1 TO LINE-CT.
-           PERFORM 800-READ-COURSE-FILE.
+           PERFORM 270-WRITE-EXTRACT-RECORD.
+           PERFORM 380-STORE-COURSE-TABLE-ENTRY.
+      *********************************************
+      *    PRINT DEPARTMENT SUBTOTAL ON C-ABB     *
+      *    CONTROL BREAK                          *
+      *********************************************
+       150-DEPT-BREAK.
+           MOVE PREV-ABB TO DPT-ABB.
+           MOVE DEPT-CLASSLIMIT-TOTAL TO DFCLASSLIMIT.
+           MOVE DEPT-SEATSREMAINING-TOTAL TO DFSEATS-REMAINING.
+           MOVE DEPT-TAKEN-TOTAL TO DFTAKEN.
+           IF DEPT-CLASSLIMIT-TOTAL = 0
+               MOVE 0 TO DFUTIL-PCT
+           ELSE
+               COMPUTE DFUTIL-PCT ROUNDED =
+                   (DEPT-TAKEN-TOTAL * 100) / DEPT-CLASSLIMIT-TOTAL
+           END-IF.
+           WRITE PRINT-REC FROM DEPT-FOOTER
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CT.
+           MOVE 0 TO DEPT-CLASSLIMIT-TOTAL.
+           MOVE 0 TO DEPT-SEATSREMAINING-TOTAL.
+           MOVE 0 TO DEPT-TAKEN-TOTAL.
       *********************************************
       *    PRINT HEADING LINE                     *
       *********************************************
        225-COURSE-HEADINGS.
+           IF FIRST-HEADING
+               MOVE 'N' TO FIRST-HEADING-SW
+           ELSE
+               ADD 1 TO PGNUM
+           END-IF.
+           MOVE PGNUM TO TH1-PAGENUM.
            WRITE PRINT-REC FROM TITLEHEADING1
                AFTER ADVANCING 1.
            WRITE PRINT-REC FROM TITLEHEADING2
@@ -171,7 +482,7 @@
            WRITE PRINT-REC FROM HEADING2
                AFTER ADVANCING 1.
            MOVE SPACES TO PRINT-REC.
-           WRITE PRINT-REC   
+           WRITE PRINT-REC
                AFTER ADVANCING 1.
            MOVE 0 TO LINE-CT.
       *********************************************
@@ -184,11 +495,280 @@
            MOVE CLASSLIMIT-TOTAL TO FCLASSLIMIT.
            MOVE SEATSREMAINING-TOTAL TO FSEATS-REMAINING.
            MOVE TAKEN-TOTAL TO FTAKEN.
+           IF CLASSLIMIT-TOTAL = 0
+               MOVE 0 TO FUTIL-PCT
+           ELSE
+               COMPUTE FUTIL-PCT ROUNDED =
+                   (TAKEN-TOTAL * 100) / CLASSLIMIT-TOTAL
+           END-IF.
            WRITE PRINT-REC FROM FOOTER
                AFTER ADVANCING 1.
       *********************************************
-      *    READ THE DATA FILE                     *
+      *    PRINT ONE VALIDATION EXCEPTION LINE    *
+      *********************************************
+       260-EXCEPTION-LINE.
+           MOVE C-ABB TO EX-PABB.
+           MOVE C-NUMB TO EX-PNUMB.
+           MOVE C-SEC TO EX-PSEC.
+           MOVE EX-REASON TO EX-PREASON.
+           WRITE EXCEPT-REC FROM EXCEPT-DATA
+               AFTER ADVANCING 1 LINE.
+       262-EXCEPTION-HEADING.
+           WRITE EXCEPT-REC FROM EXCEPT-HEADING
+               AFTER ADVANCING 1.
+           MOVE SPACES TO EXCEPT-REC.
+           WRITE EXCEPT-REC
+               AFTER ADVANCING 1.
+      *********************************************
+      *    WRITE ONE DELIMITED EXTRACT RECORD     *
+      *********************************************
+       270-WRITE-EXTRACT-RECORD.
+           MOVE SPACES TO EXTRACT-REC.
+           MOVE C-SEATS-REMAINING TO EXT-SEATS-ED.
+           STRING
+                   C-ABB             DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-NUMB            DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-SEC             DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-TITLE           DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-CLASSLIMIT      DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   EXT-SEATS-ED      DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-BUILDING        DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-ROOM            DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-DAYS            DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-STARTING-HOUR   DELIMITED BY SIZE
+                   ','               DELIMITED BY SIZE
+                   C-STARTING-MIN    DELIMITED BY SIZE
+               INTO EXTRACT-REC
+           END-STRING.
+           WRITE EXTRACT-REC.
+      *********************************************
+      *    ROOM/TIME CONFLICT AUDIT PASS          *
+      *    COMPARES EVERY PAIR OF SECTIONS IN     *
+      *    THE COURSE-TABLE BUILT DURING THE RUN  *
+      *********************************************
+       300-CONFLICT-AUDIT.
+           IF COURSE-TABLE-CT > 1
+               PERFORM 302-CONFLICT-HEADING
+               PERFORM 310-CONFLICT-OUTER-LOOP
+                   VARYING CT-I FROM 1 BY 1
+                   UNTIL CT-I >= COURSE-TABLE-CT
+           END-IF.
+       302-CONFLICT-HEADING.
+           WRITE CONFLICT-REC FROM CONFLICT-HEADING
+               AFTER ADVANCING 1.
+           MOVE SPACES TO CONFLICT-REC.
+           WRITE CONFLICT-REC
+               AFTER ADVANCING 1.
+           IF COURSE-TABLE-OVERFLOW-CT > 0
+               MOVE COURSE-TABLE-OVERFLOW-CT TO CTW-OVERFLOW-CT
+               WRITE CONFLICT-REC FROM COURSE-TABLE-WARNING
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       310-CONFLICT-OUTER-LOOP.
+           COMPUTE CT-J = CT-I + 1.
+           PERFORM 320-CONFLICT-INNER-LOOP
+               UNTIL CT-J > COURSE-TABLE-CT.
+       320-CONFLICT-INNER-LOOP.
+           IF CT-BUILDING (CT-I) = CT-BUILDING (CT-J)
+                   AND CT-ROOM (CT-I) = CT-ROOM (CT-J)
+                   AND CT-HOUR (CT-I) = CT-HOUR (CT-J)
+                   AND CT-MIN (CT-I) = CT-MIN (CT-J)
+               PERFORM 330-CHECK-DAY-OVERLAP
+           END-IF.
+           ADD 1 TO CT-J.
+      *********************************************
+      *    C-DAYS IS A LEFT-JUSTIFIED LIST OF     *
+      *    DAY CODES, NOT A FIXED WEEKDAY COLUMN  *
+      *    LAYOUT (809 ALLOWS ANY CODE IN ANY OF  *
+      *    THE 6 POSITIONS), SO A SHARED DAY CAN  *
+      *    SIT AT DIFFERENT INDEXES IN THE TWO    *
+      *    STRINGS - EVERY POSITION OF DAY-STR1   *
+      *    MUST BE CHECKED AGAINST EVERY POSITION *
+      *    OF DAY-STR2                            *
+      *********************************************
+       330-CHECK-DAY-OVERLAP.
+           MOVE CT-DAYS (CT-I) TO DAY-STR1.
+           MOVE CT-DAYS (CT-J) TO DAY-STR2.
+           MOVE 'N' TO DAY-OVERLAP-SW.
+           PERFORM 332-CHECK-DAY-OVERLAP-OUTER
+               VARYING DAY-IDX FROM 1 BY 1
+               UNTIL DAY-IDX > 6 OR DAY-OVERLAP-SW = 'Y'.
+           IF DAY-OVERLAP-SW = 'Y'
+               PERFORM 340-WRITE-CONFLICT-LINE
+           END-IF.
+       332-CHECK-DAY-OVERLAP-OUTER.
+           IF DAY-STR1 (DAY-IDX:1) NOT = SPACE
+               PERFORM 335-CHECK-ONE-DAY-OVERLAP
+                   VARYING DAY-IDX2 FROM 1 BY 1
+                   UNTIL DAY-IDX2 > 6 OR DAY-OVERLAP-SW = 'Y'
+           END-IF.
+       335-CHECK-ONE-DAY-OVERLAP.
+           IF DAY-STR1 (DAY-IDX:1) = DAY-STR2 (DAY-IDX2:1)
+               MOVE 'Y' TO DAY-OVERLAP-SW
+           END-IF.
+       340-WRITE-CONFLICT-LINE.
+           MOVE CT-COURSE (CT-I) TO CF-COURSE1.
+           MOVE CT-COURSE (CT-J) TO CF-COURSE2.
+           MOVE CT-BUILDING (CT-I) TO CF-BUILDING.
+           MOVE CT-ROOM (CT-I) TO CF-ROOM.
+           MOVE CT-HOUR (CT-I) TO CF-HOUR.
+           MOVE CT-MIN (CT-I) TO CF-MIN.
+           WRITE CONFLICT-REC FROM CONFLICT-DATA
+               AFTER ADVANCING 1 LINE.
+      *********************************************
+      *    OVERENROLLED SECTION REPORT            *
+      *    LISTS EVERY COURSE-TABLE ENTRY WHERE    *
+      *    C-SEATS-REMAINING WENT NEGATIVE         *
+      *********************************************
+       350-OVERENROLL-REPORT.
+           IF COURSE-TABLE-CT > 0
+               PERFORM 352-OVERENROLL-HEADING
+               PERFORM 355-OVERENROLL-SCAN
+                   VARYING CT-I FROM 1 BY 1
+                   UNTIL CT-I > COURSE-TABLE-CT
+           END-IF.
+       352-OVERENROLL-HEADING.
+           WRITE OVERENR-REC FROM OVERENR-HEADING
+               AFTER ADVANCING 1.
+           MOVE SPACES TO OVERENR-REC.
+           WRITE OVERENR-REC
+               AFTER ADVANCING 1.
+           IF COURSE-TABLE-OVERFLOW-CT > 0
+               MOVE COURSE-TABLE-OVERFLOW-CT TO CTW-OVERFLOW-CT
+               WRITE OVERENR-REC FROM COURSE-TABLE-WARNING
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+       355-OVERENROLL-SCAN.
+           IF CT-OVER-SW (CT-I) = 'Y'
+               MOVE CT-COURSE (CT-I) TO OE-COURSE
+               MOVE CT-TITLE (CT-I) TO OE-TITLE
+               WRITE OVERENR-REC FROM OVERENR-DATA
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+      *********************************************
+      *    STORE A COURSE-TABLE ENTRY FOR THE     *
+      *    END-OF-JOB AUDIT PASSES                *
+      *********************************************
+       380-STORE-COURSE-TABLE-ENTRY.
+           IF COURSE-TABLE-CT < 2000
+               ADD 1 TO COURSE-TABLE-CT
+               MOVE C-COURSE TO CT-COURSE (COURSE-TABLE-CT)
+               MOVE C-TITLE TO CT-TITLE (COURSE-TABLE-CT)
+               MOVE C-BUILDING TO CT-BUILDING (COURSE-TABLE-CT)
+               MOVE C-ROOM TO CT-ROOM (COURSE-TABLE-CT)
+               MOVE C-DAYS TO CT-DAYS (COURSE-TABLE-CT)
+               MOVE C-STARTING-HOUR TO CT-HOUR (COURSE-TABLE-CT)
+               MOVE C-STARTING-MIN TO CT-MIN (COURSE-TABLE-CT)
+               IF C-SEATS-REMAINING < 0
+                   MOVE 'Y' TO CT-OVER-SW (COURSE-TABLE-CT)
+               ELSE
+                   MOVE 'N' TO CT-OVER-SW (COURSE-TABLE-CT)
+               END-IF
+           ELSE
+               ADD 1 TO COURSE-TABLE-OVERFLOW-CT
+           END-IF.
+      *********************************************
+      *    READ THE DATA FILE AND VALIDATE IT     *
       *********************************************
        800-READ-COURSE-FILE.
            READ COURSE-FILE INTO COURSE-DATA
                AT END MOVE 'Y' TO EOF.
+           IF NOT END-OF-DATA
+               ADD 1 TO RECORDS-READ
+               PERFORM 805-VALIDATE-COURSE-DATA
+           END-IF.
+      *********************************************
+      *    VALIDATE ONE COURSE-FILE RECORD        *
+      *    INVALID RECORDS ARE DIVERTED TO THE    *
+      *    EXCEPTION REPORT AND EXCLUDED FROM     *
+      *    THE LISTING AND THE RUNNING TOTALS     *
+      *********************************************
+       805-VALIDATE-COURSE-DATA.
+           MOVE 'Y' TO VALID-REC-SW.
+           MOVE SPACES TO EX-REASON.
+           IF C-SEATS-REMAINING > C-CLASSLIMIT
+               MOVE 'N' TO VALID-REC-SW
+               MOVE 'SEATS REMAINING EXCEEDS CLASS LIMIT'
+                   TO EX-REASON
+           ELSE
+               IF C-SEATS-REMAINING < 0
+                       AND (C-CLASSLIMIT + C-SEATS-REMAINING) < 0
+                   MOVE 'N' TO VALID-REC-SW
+                   MOVE 'OVERENROLLMENT EXCEEDS CLASS LIMIT'
+                       TO EX-REASON
+               ELSE
+                   IF C-STARTING-HOUR > 23
+                       MOVE 'N' TO VALID-REC-SW
+                       MOVE 'INVALID STARTING HOUR'
+                           TO EX-REASON
+                   ELSE
+                       IF C-STARTING-MIN > 59
+                           MOVE 'N' TO VALID-REC-SW
+                           MOVE 'INVALID STARTING MINUTE'
+                               TO EX-REASON
+                       ELSE
+                           PERFORM 808-VALIDATE-DAYS
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       808-VALIDATE-DAYS.
+           PERFORM 809-CHECK-ONE-DAY-CHAR
+               VARYING DAY-IDX FROM 1 BY 1
+               UNTIL DAY-IDX > 6 OR VALID-REC-SW = 'N'.
+       809-CHECK-ONE-DAY-CHAR.
+           MOVE C-DAYS (DAY-IDX:1) TO DAY-CHAR.
+           IF DAY-CHAR NOT = 'M' AND NOT = 'T' AND NOT = 'W'
+                   AND NOT = 'R' AND NOT = 'F' AND NOT = 'S'
+                   AND NOT = 'U' AND NOT = SPACE
+               MOVE 'N' TO VALID-REC-SW
+               MOVE 'INVALID DAY CODE IN C-DAYS' TO EX-REASON
+           END-IF.
+      *********************************************
+      *    WRITE A CHECKPOINT EVERY               *
+      *    CHECKPOINT-INTERVAL RECORDS SO A       *
+      *    KILLED RUN CAN RESTART WITHOUT          *
+      *    REPROCESSING THE WHOLE FILE - CALLED   *
+      *    BEFORE THE NEXT RECORD IS READ SO      *
+      *    CKPT-RECORDS-READ ALWAYS MATCHES THE   *
+      *    TOTALS IT IS SAVED WITH                *
+      *********************************************
+       900-CHECK-AND-WRITE-CHECKPOINT.
+           DIVIDE RECORDS-READ BY CHECKPOINT-INTERVAL
+               GIVING CKPT-QUOTIENT
+               REMAINDER CKPT-REMAINDER.
+           IF CKPT-REMAINDER = 0
+               PERFORM 910-WRITE-CHECKPOINT
+           END-IF.
+       910-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE 'R' TO CKPT-STATUS-CODE.
+           MOVE RECORDS-READ TO CKPT-RECORDS-READ.
+           MOVE CLASSLIMIT-TOTAL TO CKPT-CLASSLIMIT-TOTAL.
+           MOVE SEATSREMAINING-TOTAL TO CKPT-SEATSREMAINING-TOTAL.
+           MOVE TAKEN-TOTAL TO CKPT-TAKEN-TOTAL.
+           MOVE LINE-CT TO CKPT-LINE-CT.
+           MOVE PGNUM TO CKPT-PGNUM.
+           MOVE PREV-ABB TO CKPT-PREV-ABB.
+           MOVE DEPT-CLASSLIMIT-TOTAL TO CKPT-DEPT-CLASSLIMIT-TOTAL.
+           MOVE DEPT-SEATSREMAINING-TOTAL
+               TO CKPT-DEPT-SEATSREMAINING-TOTAL.
+           MOVE DEPT-TAKEN-TOTAL TO CKPT-DEPT-TAKEN-TOTAL.
+           WRITE CKPT-PHYS-REC FROM CKPT-DATA.
+           CLOSE CHECKPOINT-FILE.
+      *********************************************
+      *    JOB COMPLETED NORMALLY - CLEAR THE     *
+      *    CHECKPOINT SO THE NEXT RUN STARTS FRESH *
+      *********************************************
+       950-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
