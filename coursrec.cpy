@@ -0,0 +1,24 @@
+      *********************************************
+      *    DESCRIPTION OF COURSE RECORD LAYOUT    *
+      *    SHARED BY LAB4 AND ITS COMPANION       *
+      *    MAINTENANCE PROGRAM - DO NOT CODE A    *
+      *    01 LEVEL HERE, THE CALLING PROGRAM     *
+      *    SUPPLIES IT.                           *
+      *********************************************
+           03 C-COURSE.
+               05 C-ABB PIC XXX.
+               05 C-NUMB PIC XXXX.
+               05 C-SEC PIC XXX.
+           03 C-TITLE PIC X(20).
+           03 C-SEATS-REMAINING PIC S999.
+           03 C-CLASSLIMIT PIC 999.
+           03 FILLER PIC XXX.
+           03 C-STARTING-TIME.
+               05 C-STARTING-HOUR PIC 99.
+               05 C-STARTING-MIN PIC 99.
+           03 FILLER PIC XX.
+           03 C-DAYS PIC X(6).
+           03 C-LOCATION.
+               05 C-BUILDING PIC XX.
+               05 C-ROOM PIC XXX.
+           03 FILLER PIC X(24).
